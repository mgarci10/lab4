@@ -0,0 +1,238 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RMCONFLK.
+000030 AUTHOR. J MCALLISTER.
+000040 INSTALLATION. REGISTRAR SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED. 08/08/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE      INIT  DESCRIPTION
+000100*   08/08/26  JM    INITIAL WRITE - ROOM/TIME CONFLICT CHECKER
+000110*----------------------------------------------------------------
+000120*
+000130* THIS PROGRAM READS DA-S-COURSE, GROUPS SECTIONS BY BUILDING
+000140* AND ROOM, AND REPORTS ANY TWO SECTIONS THAT SHARE A MEETING
+000150* DAY AND AN IDENTICAL START TIME IN THE SAME ROOM.  DA-S-COURSE
+000160* CARRIES NO CLASS-END-TIME, SO A CONFLICT IS DEFINED AS A
+000170* SHARED DAY PLUS A MATCHING START HOUR/MINUTE.
+000180*
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT COURSE-FILE ASSIGN TO 'DA-S-COURSE' ORGANIZATION
+000240             IS LINE SEQUENTIAL.
+000250     SELECT CONFLICT-FILE ASSIGN TO 'UR-S-CONFLICT' ORGANIZATION
+000260             IS LINE SEQUENTIAL.
+000270*
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  COURSE-FILE.
+000310 01  COURSE-DATA.
+000320     88  END-OF-DATA VALUE HIGH-VALUES.
+000330     02  C-COURSE.
+000340         03  C-ABB PIC XXX.
+000350         03  C-NUMB PIC XXXX.
+000360         03  C-SEC PIC XXX.
+000370         03  C-TITLE PIC X(20).
+000380         03  C-SEATS-REMAINING PIC S999.
+000390         03  C-CLASSLIMIT PIC 999.
+000400         03  FILLER PIC XXX.
+000410     02  C-STARTING-TIME.
+000420         03  C-STARTING-HOUR PIC 99.
+000430         03  C-STARTING-MIN PIC 99.
+000440         03  FILLER PIC XX.
+000450     02  C-DAYS.
+000460         03  C-MON PIC X.
+000470         03  C-TUE PIC X.
+000480         03  C-WED PIC X.
+000490         03  C-THU PIC X.
+000500         03  C-FRI PIC X.
+000510         03  FILLER PIC X.
+000520     02  C-LOCATION.
+000530         03  C-BUILDING PIC XX.
+000540         03  C-ROOM PIC XXX.
+000550         03  FILLER PIC X(24).
+000560*
+000570 FD  CONFLICT-FILE.
+000580 01  CONFLICT-REC PIC X(132).
+000590*
+000600 WORKING-STORAGE SECTION.
+000610 77  RC-MAX-SECTIONS PIC 9(4) VALUE 1000.
+000620 77  RC-TABLE-COUNT PIC 9(4) VALUE 0.
+000630 77  RC-IDX-1 PIC 9(4) VALUE 0.
+000640 77  RC-IDX-2 PIC 9(4) VALUE 0.
+000650 77  RC-CONFLICT-COUNT PIC 9(4) VALUE 0.
+000660 01  MISC.
+000670     03  EOF PIC X VALUE 'N'.
+000680     03  DAYS-SHARED-SW PIC X VALUE 'N'.
+000690         88  DAYS-SHARED VALUE 'Y'.
+000700*
+000710 01  SECTION-TABLE.
+000720     05  SECTION-ENTRY OCCURS 1000 TIMES
+000730             INDEXED BY ST-IDX.
+000740         10  ST-ABB PIC XXX.
+000750         10  ST-NUMB PIC XXXX.
+000760         10  ST-SEC PIC XXX.
+000770         10  ST-BUILDING PIC XX.
+000780         10  ST-ROOM PIC XXX.
+000790         10  ST-MON PIC X.
+000800         10  ST-TUE PIC X.
+000810         10  ST-WED PIC X.
+000820         10  ST-THU PIC X.
+000830         10  ST-FRI PIC X.
+000840         10  ST-START-HOUR PIC 99.
+000850         10  ST-START-MIN PIC 99.
+000860*
+000870******************************************************************
+000880* DESCRIPTION OF CONFLICT REPORT HEADING AND DETAIL LINES ***
+000890******************************************************************
+000900 01  CONFLICT-HEADING1.
+000910     03  FILLER PIC X(10) VALUE SPACES.
+000920     03  FILLER PIC X(25) VALUE 'ROOM/TIME CONFLICT REPORT'.
+000930 01  CONFLICT-HEADING2.
+000940     03  FILLER PIC X(10) VALUE SPACES.
+000950     03  FILLER PIC X(3) VALUE 'BLD'.
+000970     03  FILLER PIC X(4) VALUE 'ROOM'.
+000980     03  FILLER PIC X(4) VALUE SPACES.
+000990     03  FILLER PIC X(11) VALUE 'SECTION ONE'.
+001000     03  FILLER PIC X(4) VALUE SPACES.
+001010     03  FILLER PIC X(11) VALUE 'SECTION TWO'.
+001020 01  CONFLICT-DETAIL.
+001030     03  FILLER PIC X(10) VALUE SPACES.
+001040     03  CD-BUILDING PIC XX.
+001050     03  FILLER PIC X(1) VALUE SPACES.
+001060     03  CD-ROOM PIC XXX.
+001070     03  FILLER PIC X(3) VALUE SPACES.
+001080     03  CD-ABB-1 PIC XXX.
+001090     03  FILLER PIC X(1) VALUE SPACES.
+001100     03  CD-NUMB-1 PIC XXXX.
+001110     03  FILLER PIC X(1) VALUE SPACES.
+001120     03  CD-SEC-1 PIC XXX.
+001130     03  FILLER PIC X(5) VALUE SPACES.
+001140     03  CD-ABB-2 PIC XXX.
+001150     03  FILLER PIC X(1) VALUE SPACES.
+001160     03  CD-NUMB-2 PIC XXXX.
+001170     03  FILLER PIC X(1) VALUE SPACES.
+001180     03  CD-SEC-2 PIC XXX.
+001190*
+001200 PROCEDURE DIVISION.
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE.
+001230     PERFORM 2000-LOAD-SECTIONS THRU 2000-EXIT
+001240             UNTIL END-OF-DATA.
+001250     PERFORM 3000-FIND-CONFLICTS THRU 3000-EXIT
+001260             VARYING RC-IDX-1 FROM 1 BY 1
+001270             UNTIL RC-IDX-1 > RC-TABLE-COUNT.
+001280     PERFORM 9000-TERMINATE.
+001290     STOP RUN.
+001300*
+001310******************************************************************
+001320* OPENS FILES AND PRIMES THE INPUT READ ***
+001330******************************************************************
+001340 1000-INITIALIZE.
+001350     OPEN INPUT COURSE-FILE
+001360         OUTPUT CONFLICT-FILE.
+001370     WRITE CONFLICT-REC FROM CONFLICT-HEADING1
+001380             AFTER ADVANCING PAGE.
+001390     WRITE CONFLICT-REC FROM CONFLICT-HEADING2
+001400             AFTER ADVANCING 1 LINE.
+001410     MOVE SPACES TO CONFLICT-REC.
+001420     WRITE CONFLICT-REC AFTER ADVANCING 1 LINE.
+001430     READ COURSE-FILE INTO COURSE-DATA
+001440             AT END SET END-OF-DATA TO TRUE
+001450     END-READ.
+001460*
+001470******************************************************************
+001480* LOADS EVERY SECTION INTO THE IN-MEMORY TABLE ***
+001490******************************************************************
+001500 2000-LOAD-SECTIONS.
+001510     IF RC-TABLE-COUNT < RC-MAX-SECTIONS
+001520     THEN
+001530         ADD 1 TO RC-TABLE-COUNT
+001540         MOVE C-ABB TO ST-ABB(RC-TABLE-COUNT)
+001550         MOVE C-NUMB TO ST-NUMB(RC-TABLE-COUNT)
+001560         MOVE C-SEC TO ST-SEC(RC-TABLE-COUNT)
+001570         MOVE C-BUILDING TO ST-BUILDING(RC-TABLE-COUNT)
+001580         MOVE C-ROOM TO ST-ROOM(RC-TABLE-COUNT)
+001590         MOVE C-MON TO ST-MON(RC-TABLE-COUNT)
+001600         MOVE C-TUE TO ST-TUE(RC-TABLE-COUNT)
+001610         MOVE C-WED TO ST-WED(RC-TABLE-COUNT)
+001620         MOVE C-THU TO ST-THU(RC-TABLE-COUNT)
+001630         MOVE C-FRI TO ST-FRI(RC-TABLE-COUNT)
+001640         MOVE C-STARTING-HOUR TO ST-START-HOUR(RC-TABLE-COUNT)
+001650         MOVE C-STARTING-MIN TO ST-START-MIN(RC-TABLE-COUNT)
+001655     ELSE
+001656         DISPLAY 'SECTION TABLE FULL - ' C-ABB C-NUMB C-SEC
+001657             ' NOT ACCUMULATED'
+001660     END-IF.
+001670     READ COURSE-FILE INTO COURSE-DATA
+001680             AT END SET END-OF-DATA TO TRUE
+001690     END-READ.
+001700 2000-EXIT.
+001710     EXIT.
+001720*
+001730******************************************************************
+001740* COMPARES ONE SECTION AGAINST EVERY SECTION AFTER IT ***
+001750******************************************************************
+001760 3000-FIND-CONFLICTS.
+001770     PERFORM 3100-COMPARE-PAIR THRU 3100-EXIT
+001780             VARYING RC-IDX-2 FROM 1 BY 1
+001790             UNTIL RC-IDX-2 > RC-TABLE-COUNT.
+001800 3000-EXIT.
+001810     EXIT.
+001820*
+001830******************************************************************
+001840* COMPARES A SINGLE PAIR OF SECTIONS FOR A ROOM/TIME OVERLAP ***
+001850******************************************************************
+001860 3100-COMPARE-PAIR.
+001870     IF RC-IDX-2 > RC-IDX-1
+001880       AND ST-BUILDING(RC-IDX-1) = ST-BUILDING(RC-IDX-2)
+001890       AND ST-ROOM(RC-IDX-1) = ST-ROOM(RC-IDX-2)
+001900       AND ST-START-HOUR(RC-IDX-1) = ST-START-HOUR(RC-IDX-2)
+001910       AND ST-START-MIN(RC-IDX-1) = ST-START-MIN(RC-IDX-2)
+001920     THEN
+001930         PERFORM 3200-CHECK-SHARED-DAY
+001940         IF DAYS-SHARED
+001950         THEN
+001960             PERFORM 3300-PRNT-CONFLICT
+001970         END-IF
+001980     END-IF.
+001990 3100-EXIT.
+002000     EXIT.
+002010*
+002020******************************************************************
+002030* SETS DAYS-SHARED-SW WHEN THE TWO SECTIONS SHARE A MEETING DAY *
+002040******************************************************************
+002050 3200-CHECK-SHARED-DAY.
+002060     MOVE 'N' TO DAYS-SHARED-SW.
+002070     IF (ST-MON(RC-IDX-1) = 'M' AND ST-MON(RC-IDX-2) = 'M')
+002080       OR (ST-TUE(RC-IDX-1) = 'T' AND ST-TUE(RC-IDX-2) = 'T')
+002090       OR (ST-WED(RC-IDX-1) = 'W' AND ST-WED(RC-IDX-2) = 'W')
+002100       OR (ST-THU(RC-IDX-1) = 'H' AND ST-THU(RC-IDX-2) = 'H')
+002110       OR (ST-FRI(RC-IDX-1) = 'F' AND ST-FRI(RC-IDX-2) = 'F')
+002120     THEN
+002130         SET DAYS-SHARED TO TRUE
+002140     END-IF.
+002150*
+002160******************************************************************
+002170* WRITES ONE CONFLICT DETAIL LINE ***
+002180******************************************************************
+002190 3300-PRNT-CONFLICT.
+002200     MOVE ST-BUILDING(RC-IDX-1) TO CD-BUILDING.
+002210     MOVE ST-ROOM(RC-IDX-1) TO CD-ROOM.
+002220     MOVE ST-ABB(RC-IDX-1) TO CD-ABB-1.
+002230     MOVE ST-NUMB(RC-IDX-1) TO CD-NUMB-1.
+002240     MOVE ST-SEC(RC-IDX-1) TO CD-SEC-1.
+002250     MOVE ST-ABB(RC-IDX-2) TO CD-ABB-2.
+002260     MOVE ST-NUMB(RC-IDX-2) TO CD-NUMB-2.
+002270     MOVE ST-SEC(RC-IDX-2) TO CD-SEC-2.
+002280     WRITE CONFLICT-REC FROM CONFLICT-DETAIL
+002290             AFTER ADVANCING 1 LINE.
+002300     ADD 1 TO RC-CONFLICT-COUNT.
+002310*
+002320******************************************************************
+002330* CLOSES FILES ***
+002340******************************************************************
+002350 9000-TERMINATE.
+002360     CLOSE COURSE-FILE, CONFLICT-FILE.
