@@ -9,6 +9,18 @@
                         IS LINE SEQUENTIAL.
            SELECT PRINT-FILE ASSIGN TO 'UR-S-PRINT' ORGANIZATION IS LINE
                    SEQUENTIAL.
+           SELECT EXCEPT-FILE ASSIGN TO 'UR-S-EXCEPT' ORGANIZATION
+                   IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO 'DA-S-EXTRACT' ORGANIZATION
+                   IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO 'UR-S-PARM' ORGANIZATION
+                   IS LINE SEQUENTIAL FILE STATUS IS PARM-STATUS.
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO 'DA-S-CHKPT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHKPT-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO 'UR-S-AUDIT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-STATUS.
 
         DATA DIVISION.
         FILE SECTION.
@@ -48,6 +60,55 @@
       *LABEL RECORDS ARE STANDARD.
         01 PRINT-REC PIC X(180).
 
+       FD EXCEPT-FILE.
+        01 EXCEPT-REC PIC X(132).
+
+       FD EXTRACT-FILE.
+        01 EXTRACT-REC PIC X(70).
+
+      ******************************************************************
+      * OPTIONAL RUN-TIME PARAMETER CARD - DEPARTMENT/DAY FILTER, ***
+      * AND (SEE 850-CHECKPOINT) THE RESTART REQUEST ***
+      ******************************************************************
+       FD PARM-FILE.
+        01 PARM-CARD.
+        03 PMC-ABB PIC XXX.
+        03 FILLER PIC X.
+        03 PMC-MON PIC X.
+        03 PMC-TUE PIC X.
+        03 PMC-WED PIC X.
+        03 PMC-THU PIC X.
+        03 PMC-FRI PIC X.
+        03 FILLER PIC X.
+        03 PMC-RESTART PIC X.
+        03 FILLER PIC X(66).
+
+      ******************************************************************
+      * CHECKPOINT RECORD - LAST COURSE KEY PROCESSED AND A RUNNING ***
+      * RECORD COUNT, WRITTEN EVERY CHKPT-INTERVAL RECORDS ***
+      ******************************************************************
+       FD CHKPT-FILE.
+        01 CHKPT-REC.
+        03 CK-ABB PIC XXX.
+        03 CK-NUMB PIC XXXX.
+        03 CK-SEC PIC XXX.
+        03 CK-COUNT PIC 9(5).
+        03 CK-TOTAL-LIMIT PIC 999.
+        03 CK-TOTAL-REMAINING PIC 999.
+        03 CK-TOTAL-TAKEN PIC 999.
+        03 CK-EXCEPTIONS PIC 999.
+        03 CK-DEPT-ABB PIC XXX.
+        03 CK-DTOTAL-LIMIT PIC 999.
+        03 CK-DTOTAL-REMAINING PIC 999.
+        03 CK-DTOTAL-TAKEN PIC 999.
+        03 FILLER PIC X(37).
+
+      ******************************************************************
+      * AUDIT LOG - ONE LINE APPENDED PER RUN OF THIS PROGRAM ***
+      ******************************************************************
+       FD AUDIT-FILE.
+        01 AUDIT-REC PIC X(100).
+
       * WORKING STORAGE
         WORKING-STORAGE SECTION.
         01 MISC.
@@ -59,6 +120,49 @@
         03 CTOTAL-LIMIT PIC 999 VALUE 0.
         03 CTOTAL-REMAINING PIC 999 VALUE 0.
         03 CTOTAL-TAKEN PIC 999 VALUE 9.
+        03 PREV-ABB PIC XXX VALUE SPACES.
+        03 DTOTAL-LIMIT PIC 999 VALUE 0.
+        03 DTOTAL-REMAINING PIC 999 VALUE 0.
+        03 DTOTAL-TAKEN PIC 999 VALUE 0.
+        03 OVERAGE-AMT PIC 999 VALUE 0.
+        03 VALID-REC-SW PIC X VALUE 'Y'.
+        88 VALID-REC VALUE 'Y'.
+        88 INVALID-REC VALUE 'N'.
+        03 EXCEPTION-COUNT PIC 999 VALUE 0.
+        03 PARM-STATUS PIC XX VALUE '00'.
+        03 PARM-ABB PIC XXX VALUE SPACES.
+        03 PARM-MON PIC X VALUE SPACE.
+        03 PARM-TUE PIC X VALUE SPACE.
+        03 PARM-WED PIC X VALUE SPACE.
+        03 PARM-THU PIC X VALUE SPACE.
+        03 PARM-FRI PIC X VALUE SPACE.
+        03 PARM-RESTART PIC X VALUE 'N'.
+        88 RESTART-REQUESTED VALUE 'Y'.
+        03 RECORD-COUNT PIC 9(5) VALUE 0.
+        03 CHKPT-STATUS PIC XX VALUE '00'.
+        03 CHKPT-INTERVAL PIC 9(3) VALUE 25.
+        03 AUDIT-STATUS PIC XX VALUE '00'.
+        03 CHKPT-QUOTIENT PIC 9(5) VALUE 0.
+        03 CHKPT-REMAINDER PIC 9(3) VALUE 0.
+        03 RESTART-ABB PIC XXX VALUE SPACES.
+        03 RESTART-NUMB PIC XXXX VALUE SPACES.
+        03 RESTART-SEC PIC XXX VALUE SPACES.
+        03 CHKPT-EOF-SW PIC X VALUE 'N'.
+        88 CHKPT-EOF-REACHED VALUE 'Y'.
+        03 CHKPT-FOUND-SW PIC X VALUE 'N'.
+        88 CHKPT-FOUND VALUE 'Y'.
+        03 SKIPPING-SW PIC X VALUE 'N'.
+        88 SKIP-IN-PROGRESS VALUE 'Y'.
+        03 RESTART-TOTAL-LIMIT PIC 999 VALUE 0.
+        03 RESTART-TOTAL-REMAINING PIC 999 VALUE 0.
+        03 RESTART-TOTAL-TAKEN PIC 999 VALUE 0.
+        03 RESTART-EXCEPTIONS PIC 999 VALUE 0.
+        03 RESTART-DEPT-ABB PIC XXX VALUE SPACES.
+        03 RESTART-DTOTAL-LIMIT PIC 999 VALUE 0.
+        03 RESTART-DTOTAL-REMAINING PIC 999 VALUE 0.
+        03 RESTART-DTOTAL-TAKEN PIC 999 VALUE 0.
+        03 AUDIT-DATE PIC 9(6) VALUE 0.
+        03 AUDIT-TIME PIC 9(8) VALUE 0.
       ******************************************************************
       * DESCRIPTION OF INPUT DATA LAYOUT ***
       ******************************************************************
@@ -79,6 +183,23 @@
         03 FILLER PIC X(5) VALUE 'CLASS'.
         03 FILLER PIC X(7) VALUE SPACES.
         03 FILLER PIC XXXX VALUE 'OPEN'.
+      ******************************************************************
+      *** DESCRIPTION OF EXCEPTION REPORT HEADING LINES *** ***
+      ******************************************************************
+        01 EXCEPT-HEADING1.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(17) VALUE 'EXCEPTION REPORT'.
+        01 EXCEPT-HEADING2.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(8) VALUE 'TYPE'.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(3) VALUE 'ABB'.
+        03 FILLER PIC X(1) VALUE SPACES.
+        03 FILLER PIC X(4) VALUE 'NUMB'.
+        03 FILLER PIC X(1) VALUE SPACES.
+        03 FILLER PIC X(3) VALUE 'SEC'.
+        03 FILLER PIC X(13) VALUE SPACES.
+        03 FILLER PIC X(6) VALUE 'AMOUNT'.
         01 HEADING2.
         03 FILLER PIC X(71) VALUE SPACES.
         03 FILLER PIC X(5) VALUE 'LIMIT'.
@@ -120,6 +241,81 @@
         03 FILLER PIC X(8).
         03 PTAKEN PIC ZZ9.
 
+      ******************************************************************
+      * DETAIL LINE - CARRIES THE COURSE TITLE UNDER THE CLASS LINE ***
+      ******************************************************************
+        01 PRINT-TITLE-LINE.
+        03 FILLER PIC X(13) VALUE SPACES.
+        03 PT-ABB PIC XXX.
+        03 FILLER PIC X VALUE SPACES.
+        03 PT-NUMB PIC XXXX.
+        03 FILLER PIC X VALUE SPACES.
+        03 PT-SEC PIC XXX.
+        03 FILLER PIC X(3) VALUE SPACES.
+        03 PT-TITLE PIC X(20).
+
+      ******************************************************************
+      * DETAIL LINE FOR THE CLOSED/OVERSUBSCRIBED SECTION REPORT ***
+      ******************************************************************
+        01 PRINT-CLOSED-LINE.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(8) VALUE 'CLOSED'.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 PC-ABB PIC XXX.
+        03 FILLER PIC X VALUE SPACES.
+        03 PC-NUMB PIC XXXX.
+        03 FILLER PIC X VALUE SPACES.
+        03 PC-SEC PIC XXX.
+        03 FILLER PIC X(13) VALUE SPACES.
+        03 PC-OVERAGE PIC ZZ9.
+
+      ******************************************************************
+      * DETAIL LINE FOR A RECORD FAILING THE ENROLLMENT SANITY CHECK ***
+      ******************************************************************
+        01 PRINT-BAD-REC-LINE.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(8) VALUE 'BAD DATA'.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 PB-ABB PIC XXX.
+        03 FILLER PIC X VALUE SPACES.
+        03 PB-NUMB PIC XXXX.
+        03 FILLER PIC X VALUE SPACES.
+        03 PB-SEC PIC XXX.
+        03 FILLER PIC X(3) VALUE SPACES.
+        03 PB-REASON PIC X(30).
+
+      ******************************************************************
+      * COMMA-DELIMITED EXTRACT RECORD - ONE PER COURSE-DATA RECORD ***
+      ******************************************************************
+        01 EXTRACT-DATA.
+        03 EX-ABB PIC XXX.
+        03 FILLER PIC X VALUE ','.
+        03 EX-NUMB PIC XXXX.
+        03 FILLER PIC X VALUE ','.
+        03 EX-SEC PIC XXX.
+        03 FILLER PIC X VALUE ','.
+        03 EX-TITLE PIC X(20).
+        03 FILLER PIC X VALUE ','.
+        03 EX-BUILDING PIC XX.
+        03 FILLER PIC X VALUE ','.
+        03 EX-ROOM PIC XXX.
+        03 FILLER PIC X VALUE ','.
+        03 EX-MON PIC X.
+        03 EX-TUE PIC X.
+        03 EX-WED PIC X.
+        03 EX-THU PIC X.
+        03 EX-FRI PIC X.
+        03 FILLER PIC X VALUE ','.
+        03 EX-HOUR PIC 99.
+        03 FILLER PIC X VALUE ':'.
+        03 EX-MIN PIC 99.
+        03 FILLER PIC X VALUE ','.
+        03 EX-LIMIT PIC 999.
+        03 FILLER PIC X VALUE ','.
+        03 EX-REMAINING PIC ZZ9-.
+        03 FILLER PIC X VALUE ','.
+        03 EX-TAKEN PIC 999.
+
        01 PRINT-GRD-TOTAL.
         03 FILLER PIC X(10) VALUE SPACES.
         03 FILLER PIC X(11) VALUE 'GRAND TOTAL'.
@@ -130,36 +326,207 @@
         03 FILLER PIC X(9) VALUE SPACES.
         03 PTOTAL-TAKEN PIC ZZ9.
 
+       01 PRINT-DEPT-TOTAL.
+        03 FILLER PIC X(10) VALUE SPACES.
+        03 FILLER PIC X(4) VALUE 'DEPT'.
+        03 FILLER PIC X VALUE SPACES.
+        03 PDEPT-ABB PIC XXX.
+        03 FILLER PIC X(3) VALUE SPACES.
+        03 FILLER PIC X(5) VALUE 'TOTAL'.
+        03 FILLER PIC X(45) VALUE SPACES.
+        03 PDEPT-LIMIT PIC ZZ9.
+        03 FILLER PIC X(8) VALUE SPACES.
+        03 PDEPT-REMAINING PIC ZZ9.
+        03 FILLER PIC X(9) VALUE SPACES.
+        03 PDEPT-TAKEN PIC ZZ9.
 
+      ******************************************************************
+      * AUDIT LOG DETAIL LINE - RUN DATE/TIME, RECORDS READ, THE ***
+      * GRAND TOTALS, AND THE EXCEPTION COUNT FOR THIS RUN ***
+      ******************************************************************
+       01 AUDIT-LINE.
+        03 AL-DATE PIC 9(6).
+        03 FILLER PIC X VALUE SPACES.
+        03 AL-TIME PIC 9(8).
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(8) VALUE 'RECORDS='.
+        03 AL-RECORDS PIC ZZZZ9.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(6) VALUE 'LIMIT='.
+        03 AL-LIMIT PIC ZZ9.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(10) VALUE 'REMAINING='.
+        03 AL-REMAINING PIC ZZ9.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(6) VALUE 'TAKEN='.
+        03 AL-TAKEN PIC ZZ9.
+        03 FILLER PIC X(2) VALUE SPACES.
+        03 FILLER PIC X(11) VALUE 'EXCEPTIONS='.
+        03 AL-EXCEPTIONS PIC ZZ9.
 
         PROCEDURE DIVISION.
         000-MAINLINE.
-        OPEN INPUT COURSE-FILE
-        OUTPUT PRINT-FILE.
-           READ COURSE-FILE INTO COURSE-DATA
-                   AT END SET END-OF-DATA TO TRUE
-           END-READ
-      *  PERFORM 800-READ-COURSE-FILE.
-        PERFORM 225-COURSE-HEADINGS.
+        PERFORM 050-INITIALIZE.
         PERFORM UNTIL END-OF-DATA
-              PERFORM 100-PROCESS-LOOP
-      *        PERFORM 800-READ-COURSE-FILE
-           READ COURSE-FILE INTO COURSE-DATA
-                   AT END SET END-OF-DATA TO TRUE
-           END-READ
-        END-PERFORM
+              PERFORM 100-PROCESS-LOOP THRU 100-PROCESS-LOOP-EXIT
+              PERFORM 800-READ-COURSE-FILE
+        END-PERFORM.
         PERFORM 2021-PRNT-TOTALS.
-        CLOSE COURSE-FILE, PRINT-FILE.
+        PERFORM 2900-WRITE-AUDIT-LOG.
+        CLOSE COURSE-FILE, PRINT-FILE, EXCEPT-FILE, EXTRACT-FILE,
+              CHKPT-FILE, AUDIT-FILE.
         STOP RUN.
       ******************************************************************
+      * OPENS FILES, READS THE OPTIONAL PARM CARD, PRIMES THE READ ***
+      ******************************************************************
+        050-INITIALIZE.
+        OPEN INPUT COURSE-FILE.
+        OPEN INPUT PARM-FILE.
+        READ PARM-FILE INTO PARM-CARD
+                AT END CONTINUE
+                NOT AT END
+                        MOVE PMC-ABB TO PARM-ABB
+                        MOVE PMC-MON TO PARM-MON
+                        MOVE PMC-TUE TO PARM-TUE
+                        MOVE PMC-WED TO PARM-WED
+                        MOVE PMC-THU TO PARM-THU
+                        MOVE PMC-FRI TO PARM-FRI
+                        MOVE PMC-RESTART TO PARM-RESTART
+        END-READ.
+        IF PARM-STATUS NOT = '00' AND PARM-STATUS NOT = '05'
+        THEN
+                DISPLAY 'WARNING - UR-S-PARM FILE STATUS ' PARM-STATUS
+                        ' - RUNNING WITH NO PARAMETER FILTER'
+        END-IF.
+        CLOSE PARM-FILE.
+        IF RESTART-REQUESTED
+        THEN
+                PERFORM 060-READ-CHECKPOINT
+        END-IF.
+        IF RESTART-REQUESTED AND NOT CHKPT-FOUND
+        THEN
+                DISPLAY 'RESTART REQUESTED BUT NO USABLE CHECKPOINT '
+                        'WAS FOUND - PROCESSING THE FULL FILE'
+        END-IF.
+        IF RESTART-REQUESTED AND CHKPT-FOUND
+        THEN
+                OPEN EXTEND PRINT-FILE
+                OPEN EXTEND EXCEPT-FILE
+                OPEN EXTEND EXTRACT-FILE
+                MOVE RESTART-TOTAL-LIMIT TO CTOTAL-LIMIT
+                MOVE RESTART-TOTAL-REMAINING TO CTOTAL-REMAINING
+                MOVE RESTART-TOTAL-TAKEN TO CTOTAL-TAKEN
+                MOVE RESTART-EXCEPTIONS TO EXCEPTION-COUNT
+                MOVE RESTART-DEPT-ABB TO PREV-ABB
+                MOVE RESTART-DTOTAL-LIMIT TO DTOTAL-LIMIT
+                MOVE RESTART-DTOTAL-REMAINING TO DTOTAL-REMAINING
+                MOVE RESTART-DTOTAL-TAKEN TO DTOTAL-TAKEN
+        ELSE
+                OPEN OUTPUT PRINT-FILE
+                OPEN OUTPUT EXCEPT-FILE
+                OPEN OUTPUT EXTRACT-FILE
+        END-IF.
+        OPEN OUTPUT CHKPT-FILE.
+        OPEN EXTEND AUDIT-FILE.
+        IF AUDIT-STATUS NOT = '00'
+        THEN
+                OPEN OUTPUT AUDIT-FILE
+        END-IF.
+        IF NOT ( RESTART-REQUESTED AND CHKPT-FOUND )
+        THEN
+                PERFORM 225-COURSE-HEADINGS
+                PERFORM 230-EXCEPT-HEADINGS
+        END-IF.
+        PERFORM 800-READ-COURSE-FILE.
+        IF RESTART-REQUESTED AND CHKPT-FOUND
+        THEN
+                PERFORM 070-SKIP-TO-CHECKPOINT
+        END-IF.
+      ******************************************************************
+      * READS THE LAST CHECKPOINT KEY SO THE RUN CAN BE RESTARTED ***
+      ******************************************************************
+        060-READ-CHECKPOINT.
+        OPEN INPUT CHKPT-FILE.
+        IF CHKPT-STATUS = '00'
+        THEN
+                PERFORM UNTIL CHKPT-EOF-REACHED
+                        READ CHKPT-FILE INTO CHKPT-REC
+                                AT END SET CHKPT-EOF-REACHED TO TRUE
+                                NOT AT END
+                                        MOVE CK-ABB TO RESTART-ABB
+                                        MOVE CK-NUMB TO RESTART-NUMB
+                                        MOVE CK-SEC TO RESTART-SEC
+                                        MOVE CK-TOTAL-LIMIT TO
+                                                RESTART-TOTAL-LIMIT
+                                        MOVE CK-TOTAL-REMAINING TO
+                                                RESTART-TOTAL-REMAINING
+                                        MOVE CK-TOTAL-TAKEN TO
+                                                RESTART-TOTAL-TAKEN
+                                        MOVE CK-EXCEPTIONS TO
+                                                RESTART-EXCEPTIONS
+                                        MOVE CK-DEPT-ABB TO
+                                                RESTART-DEPT-ABB
+                                        MOVE CK-DTOTAL-LIMIT TO
+                                                RESTART-DTOTAL-LIMIT
+                                        MOVE CK-DTOTAL-REMAINING TO
+                                                RESTART-DTOTAL-REMAINING
+                                        MOVE CK-DTOTAL-TAKEN TO
+                                                RESTART-DTOTAL-TAKEN
+                                        SET CHKPT-FOUND TO TRUE
+                        END-READ
+                END-PERFORM
+                CLOSE CHKPT-FILE
+        END-IF.
+      ******************************************************************
+      * SKIPS PAST RECORDS ALREADY PROCESSED ON A PRIOR RUN - THE ***
+      * CHECKPOINT KEY IS THE RECORD THAT WAS NEXT TO PROCESS WHEN ***
+      * THE CHECKPOINT WAS WRITTEN, SO IT IS LEFT AS THE CURRENT ***
+      * RECORD FOR THE MAIN LOOP TO PROCESS, NOT READ PAST ***
+      ******************************************************************
+        070-SKIP-TO-CHECKPOINT.
+        SET SKIP-IN-PROGRESS TO TRUE.
+        PERFORM UNTIL END-OF-DATA
+          OR (C-ABB = RESTART-ABB AND C-NUMB = RESTART-NUMB
+              AND C-SEC = RESTART-SEC)
+              PERFORM 800-READ-COURSE-FILE
+        END-PERFORM.
+        MOVE 'N' TO SKIPPING-SW.
+      ******************************************************************
+      * CHECKS THAT THE SEATS-TAKEN MATH ON A RECORD MAKES SENSE ***
+      ******************************************************************
+        150-VALIDATE-RECORD.
+        SET VALID-REC TO TRUE.
+        IF C-CLASSLIMIT = 0
+        THEN
+                SET INVALID-REC TO TRUE
+        END-IF.
+        IF C-SEATS-REMAINING > C-CLASSLIMIT
+        THEN
+                SET INVALID-REC TO TRUE
+        END-IF.
+      ******************************************************************
       * PRINT EACH CLASS ***
       ******************************************************************
         100-PROCESS-LOOP.
+        IF (PARM-ABB NOT = SPACES AND PARM-ABB NOT = C-ABB)
+          OR (PARM-MON NOT = SPACE AND PARM-MON NOT = C-MON)
+          OR (PARM-TUE NOT = SPACE AND PARM-TUE NOT = C-TUE)
+          OR (PARM-WED NOT = SPACE AND PARM-WED NOT = C-WED)
+          OR (PARM-THU NOT = SPACE AND PARM-THU NOT = C-THU)
+          OR (PARM-FRI NOT = SPACE AND PARM-FRI NOT = C-FRI)
+        THEN
+                GO TO 100-PROCESS-LOOP-EXIT
+        END-IF.
         IF LINE-CT > 45
         THEN
 
                 PERFORM 225-COURSE-HEADINGS
         END-IF.
+        IF NOT ( PREV-ABB = SPACES ) AND NOT ( PREV-ABB = C-ABB )
+        THEN
+                PERFORM 2020-PRNT-DEPT-TOTALS
+        END-IF.
+        MOVE C-ABB TO PREV-ABB.
         MOVE C-ABB TO PABB.
         MOVE C-NUMB TO PNUMB.
         MOVE C-SEC TO PSEC.
@@ -196,13 +563,64 @@
         MOVE C-SEATS-REMAINING TO PSEATS-REMAINING.
         MOVE C-CLASSLIMIT TO PCLASSLIMIT.
            COMPUTE CTAKEN = C-CLASSLIMIT - C-SEATS-REMAINING.
-        MOVE CTAKEN TO PTAKEN.
-        COMPUTE CTOTAL-LIMIT = CTOTAL-LIMIT + C-CLASSLIMIT.
-        COMPUTE CTOTAL-REMAINING = CTOTAL-REMAINING + C-SEATS-REMAINING.
-        COMPUTE CTOTAL-TAKEN = CTOTAL-TAKEN + CTAKEN.
+        PERFORM 150-VALIDATE-RECORD.
+        IF INVALID-REC
+        THEN
+                MOVE 0 TO PTAKEN
+                PERFORM 2110-PRNT-BAD-RECORD
+        ELSE
+                MOVE CTAKEN TO PTAKEN
+                COMPUTE CTOTAL-LIMIT = CTOTAL-LIMIT + C-CLASSLIMIT
+                COMPUTE CTOTAL-REMAINING =
+                        CTOTAL-REMAINING + C-SEATS-REMAINING
+                COMPUTE CTOTAL-TAKEN = CTOTAL-TAKEN + CTAKEN
+                COMPUTE DTOTAL-LIMIT = DTOTAL-LIMIT + C-CLASSLIMIT
+                COMPUTE DTOTAL-REMAINING =
+                        DTOTAL-REMAINING + C-SEATS-REMAINING
+                COMPUTE DTOTAL-TAKEN = DTOTAL-TAKEN + CTAKEN
+        END-IF.
         WRITE PRINT-REC FROM PRINT-DATA AFTER ADVANCING 1 LINE.
         ADD 1 TO LINE-CT.
+        MOVE C-ABB TO PT-ABB.
+        MOVE C-NUMB TO PT-NUMB.
+        MOVE C-SEC TO PT-SEC.
+        MOVE C-TITLE TO PT-TITLE.
+        WRITE PRINT-REC FROM PRINT-TITLE-LINE AFTER ADVANCING 1 LINE.
+        ADD 1 TO LINE-CT.
+        PERFORM 175-WRITE-EXTRACT.
+        IF VALID-REC AND C-SEATS-REMAINING NOT > 0
+        THEN
+                PERFORM 2100-PRNT-CLOSED-SECTION
+        END-IF.
       *PERFORM 800-READ-COURSE-FILE.
+       100-PROCESS-LOOP-EXIT.
+        EXIT.
+      ******************************************************************
+      * WRITES ONE COMMA-DELIMITED EXTRACT RECORD ***
+      ******************************************************************
+        175-WRITE-EXTRACT.
+        MOVE C-ABB TO EX-ABB.
+        MOVE C-NUMB TO EX-NUMB.
+        MOVE C-SEC TO EX-SEC.
+        MOVE C-TITLE TO EX-TITLE.
+        MOVE C-BUILDING TO EX-BUILDING.
+        MOVE C-ROOM TO EX-ROOM.
+        MOVE PMON TO EX-MON.
+        MOVE PTUE TO EX-TUE.
+        MOVE PWED TO EX-WED.
+        MOVE PTHU TO EX-THU.
+        MOVE PFRI TO EX-FRI.
+        MOVE C-STARTING-HOUR TO EX-HOUR.
+        MOVE C-STARTING-MIN TO EX-MIN.
+        MOVE C-CLASSLIMIT TO EX-LIMIT.
+        MOVE C-SEATS-REMAINING TO EX-REMAINING.
+        IF INVALID-REC
+        THEN
+                MOVE 0 TO EX-TAKEN
+        ELSE
+                MOVE CTAKEN TO EX-TAKEN
+        END-IF.
+        WRITE EXTRACT-REC FROM EXTRACT-DATA.
       ******************************************************************
       * PRINTS HEADING LINE ***
       ******************************************************************
@@ -213,15 +631,115 @@
         WRITE PRINT-REC AFTER ADVANCING 1.
         MOVE 0 TO LINE-CT.
       ******************************************************************
+      * PRINTS THE CLOSED/OVERSUBSCRIBED SECTION REPORT HEADING ***
+      ******************************************************************
+       230-EXCEPT-HEADINGS.
+        WRITE EXCEPT-REC FROM EXCEPT-HEADING1 AFTER ADVANCING PAGE.
+        WRITE EXCEPT-REC FROM EXCEPT-HEADING2 AFTER ADVANCING 1.
+        MOVE SPACES TO EXCEPT-REC.
+        WRITE EXCEPT-REC AFTER ADVANCING 1.
+      ******************************************************************
+      * LISTS A SECTION THAT IS FULL OR OVERSUBSCRIBED ***
+      ******************************************************************
+       2100-PRNT-CLOSED-SECTION.
+        IF C-SEATS-REMAINING < 0
+        THEN
+                COMPUTE OVERAGE-AMT = 0 - C-SEATS-REMAINING
+        ELSE
+                MOVE 0 TO OVERAGE-AMT
+        END-IF.
+        MOVE C-ABB TO PC-ABB.
+        MOVE C-NUMB TO PC-NUMB.
+        MOVE C-SEC TO PC-SEC.
+        MOVE OVERAGE-AMT TO PC-OVERAGE.
+        WRITE EXCEPT-REC FROM PRINT-CLOSED-LINE AFTER ADVANCING 1 LINE.
+        ADD 1 TO EXCEPTION-COUNT.
+      ******************************************************************
+      * LISTS A RECORD THAT FAILED THE ENROLLMENT SANITY CHECK ***
+      ******************************************************************
+       2110-PRNT-BAD-RECORD.
+        MOVE C-ABB TO PB-ABB.
+        MOVE C-NUMB TO PB-NUMB.
+        MOVE C-SEC TO PB-SEC.
+        IF C-CLASSLIMIT = 0
+        THEN
+                MOVE 'CLASSLIMIT IS ZERO' TO PB-REASON
+        ELSE
+                MOVE 'SEATS REMAINING EXCEEDS LIMIT' TO PB-REASON
+        END-IF.
+        WRITE EXCEPT-REC FROM PRINT-BAD-REC-LINE AFTER ADVANCING 1 LINE.
+        ADD 1 TO EXCEPTION-COUNT.
+      ******************************************************************
       * READS THE DATA FILE ***
       ******************************************************************
        800-READ-COURSE-FILE.
            READ COURSE-FILE INTO COURSE-DATA
                    AT END SET END-OF-DATA TO TRUE
+                   NOT AT END ADD 1 TO RECORD-COUNT
            END-READ.
+        IF NOT END-OF-DATA AND NOT SKIP-IN-PROGRESS
+        THEN
+                DIVIDE RECORD-COUNT BY CHKPT-INTERVAL
+                        GIVING CHKPT-QUOTIENT
+                        REMAINDER CHKPT-REMAINDER
+                IF CHKPT-REMAINDER = 0
+                THEN
+                        PERFORM 850-CHECKPOINT
+                END-IF
+        END-IF.
+      ******************************************************************
+      * WRITES A CHECKPOINT RECORD FOR RESTART PURPOSES ***
+      ******************************************************************
+       850-CHECKPOINT.
+        MOVE C-ABB TO CK-ABB.
+        MOVE C-NUMB TO CK-NUMB.
+        MOVE C-SEC TO CK-SEC.
+        MOVE RECORD-COUNT TO CK-COUNT.
+        MOVE CTOTAL-LIMIT TO CK-TOTAL-LIMIT.
+        MOVE CTOTAL-REMAINING TO CK-TOTAL-REMAINING.
+        MOVE CTOTAL-TAKEN TO CK-TOTAL-TAKEN.
+        MOVE EXCEPTION-COUNT TO CK-EXCEPTIONS.
+        MOVE PREV-ABB TO CK-DEPT-ABB.
+        MOVE DTOTAL-LIMIT TO CK-DTOTAL-LIMIT.
+        MOVE DTOTAL-REMAINING TO CK-DTOTAL-REMAINING.
+        MOVE DTOTAL-TAKEN TO CK-DTOTAL-TAKEN.
+        WRITE CHKPT-REC.
+
+      ******************************************************************
+      * PRINTS A DEPARTMENT SUBTOTAL LINE ON AN ABB CONTROL BREAK ***
+      ******************************************************************
+       2020-PRNT-DEPT-TOTALS.
+        MOVE PREV-ABB TO PDEPT-ABB.
+        MOVE DTOTAL-LIMIT TO PDEPT-LIMIT.
+        MOVE DTOTAL-REMAINING TO PDEPT-REMAINING.
+        MOVE DTOTAL-TAKEN TO PDEPT-TAKEN.
+        WRITE PRINT-REC FROM PRINT-DEPT-TOTAL AFTER ADVANCING 2 LINES.
+        ADD 2 TO LINE-CT.
+        MOVE 0 TO DTOTAL-LIMIT.
+        MOVE 0 TO DTOTAL-REMAINING.
+        MOVE 0 TO DTOTAL-TAKEN.
 
        2021-PRNT-TOTALS.
+        IF NOT ( PREV-ABB = SPACES )
+        THEN
+                PERFORM 2020-PRNT-DEPT-TOTALS
+        END-IF.
         MOVE CTOTAL-LIMIT TO PTOTAL-LIMIT.
         MOVE CTOTAL-REMAINING TO PTOTAL-REMAINING.
         MOVE CTOTAL-TAKEN TO PTOTAL-TAKEN.
         WRITE PRINT-REC FROM PRINT-GRD-TOTAL AFTER ADVANCING 2 LINES.
+      ******************************************************************
+      * APPENDS ONE AUDIT LINE FOR THIS RUN - DATE/TIME, RECORDS ***
+      * READ, THE GRAND TOTALS, AND THE EXCEPTION COUNT ***
+      ******************************************************************
+       2900-WRITE-AUDIT-LOG.
+        ACCEPT AUDIT-DATE FROM DATE.
+        ACCEPT AUDIT-TIME FROM TIME.
+        MOVE AUDIT-DATE TO AL-DATE.
+        MOVE AUDIT-TIME TO AL-TIME.
+        MOVE RECORD-COUNT TO AL-RECORDS.
+        MOVE CTOTAL-LIMIT TO AL-LIMIT.
+        MOVE CTOTAL-REMAINING TO AL-REMAINING.
+        MOVE CTOTAL-TAKEN TO AL-TAKEN.
+        MOVE EXCEPTION-COUNT TO AL-EXCEPTIONS.
+        WRITE AUDIT-REC FROM AUDIT-LINE.
