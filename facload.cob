@@ -0,0 +1,362 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FACLOAD.
+000030 AUTHOR. J MCALLISTER.
+000040 INSTALLATION. REGISTRAR SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED. 08/08/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE      INIT  DESCRIPTION
+000100*   08/08/26  JM    INITIAL WRITE - FACULTY TEACHING-LOAD REPORT
+000110*----------------------------------------------------------------
+000120*
+000130* THIS PROGRAM JOINS DA-S-COURSE AGAINST A NEW INSTRUCTOR
+000140* CROSS-REFERENCE FILE (DA-S-INSTRUCTOR), KEYED BY THE SAME
+000150* ABB/NUMB/SEC AS COURSE-DATA, AND PRODUCES A PER-INSTRUCTOR
+000160* TEACHING-LOAD REPORT - SECTION COUNT, TOTAL ENROLLED, AND THE
+000170* ROOMS/TIMES EACH INSTRUCTOR IS ASSIGNED.
+000180*
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT COURSE-FILE ASSIGN TO 'DA-S-COURSE' ORGANIZATION
+000240             IS LINE SEQUENTIAL.
+000250     SELECT INSTR-FILE ASSIGN TO 'DA-S-INSTRUCTOR' ORGANIZATION
+000260             IS LINE SEQUENTIAL.
+000270     SELECT REPORT-FILE ASSIGN TO 'UR-S-FACLOAD' ORGANIZATION
+000280             IS LINE SEQUENTIAL.
+000290*
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  COURSE-FILE.
+000330 01  COURSE-DATA.
+000340     88  END-OF-DATA VALUE HIGH-VALUES.
+000350     02  C-COURSE.
+000360         03  C-ABB PIC XXX.
+000370         03  C-NUMB PIC XXXX.
+000380         03  C-SEC PIC XXX.
+000390         03  C-TITLE PIC X(20).
+000400         03  C-SEATS-REMAINING PIC S999.
+000410         03  C-CLASSLIMIT PIC 999.
+000420         03  FILLER PIC XXX.
+000430     02  C-STARTING-TIME.
+000440         03  C-STARTING-HOUR PIC 99.
+000450         03  C-STARTING-MIN PIC 99.
+000460         03  FILLER PIC XX.
+000470     02  C-DAYS.
+000480         03  C-MON PIC X.
+000490         03  C-TUE PIC X.
+000500         03  C-WED PIC X.
+000510         03  C-THU PIC X.
+000520         03  C-FRI PIC X.
+000530         03  FILLER PIC X.
+000540     02  C-LOCATION.
+000550         03  C-BUILDING PIC XX.
+000560         03  C-ROOM PIC XXX.
+000570         03  FILLER PIC X(24).
+000580*
+000590******************************************************************
+000600* INSTRUCTOR CROSS-REFERENCE FILE - KEYED BY THE SAME ***
+000610* ABB/NUMB/SEC AS COURSE-DATA ***
+000620******************************************************************
+000630 FD  INSTR-FILE.
+000640 01  INSTR-DATA.
+000650     88  INSTR-EOF VALUE HIGH-VALUES.
+000660     03  II-ABB PIC XXX.
+000670     03  II-NUMB PIC XXXX.
+000680     03  II-SEC PIC XXX.
+000690     03  II-NAME PIC X(25).
+000700     03  FILLER PIC X(45).
+000710*
+000720 FD  REPORT-FILE.
+000730 01  REPORT-REC PIC X(132).
+000740*
+000750 WORKING-STORAGE SECTION.
+000760 77  IT-MAX-ENTRIES PIC 9(4) VALUE 1000.
+000770 77  IT-TABLE-COUNT PIC 9(4) VALUE 0.
+000780 77  FT-MAX-FACULTY PIC 9(3) VALUE 200.
+000790 77  FT-MAX-ASSIGNMENTS PIC 99 VALUE 30.
+000800 77  FT-FACULTY-COUNT PIC 9(3) VALUE 0.
+000810 77  WS-ENROLLED PIC 9(5) VALUE 0.
+000820 77  WS-RT-COUNT PIC 99 VALUE 0.
+000830 01  MISC.
+000840     03  EOF PIC X VALUE 'N'.
+000845     03  VALID-REC-SW PIC X VALUE 'Y'.
+000846         88  VALID-REC VALUE 'Y'.
+000847         88  INVALID-REC VALUE 'N'.
+000850*
+000860******************************************************************
+000870* IN-MEMORY COPY OF THE INSTRUCTOR CROSS-REFERENCE FILE ***
+000880******************************************************************
+000900 01  INSTR-TABLE.
+000910     05  INSTR-ENTRY OCCURS 1000 TIMES
+000920             INDEXED BY INSTR-IDX.
+000930         10  IT-ABB PIC XXX.
+000940         10  IT-NUMB PIC XXXX.
+000950         10  IT-SEC PIC XXX.
+000960         10  IT-NAME PIC X(25).
+000970*
+000980******************************************************************
+000990* ACCUMULATED TEACHING LOAD, ONE ENTRY PER DISTINCT INSTRUCTOR **
+001000******************************************************************
+001010 01  FACULTY-TABLE.
+001020     05  FACULTY-ENTRY OCCURS 200 TIMES
+001030             INDEXED BY FAC-IDX.
+001040         10  FAC-NAME PIC X(25).
+001050         10  FAC-SECTION-COUNT PIC 999.
+001060         10  FAC-TOTAL-ENROLLED PIC 9(5).
+001070         10  FAC-ASSIGNMENT OCCURS 30 TIMES
+001080                 INDEXED BY RT-IDX.
+001090             15  FAC-RT-ABB PIC XXX.
+001100             15  FAC-RT-NUMB PIC XXXX.
+001110             15  FAC-RT-SEC PIC XXX.
+001120             15  FAC-RT-BUILDING PIC XX.
+001130             15  FAC-RT-ROOM PIC XXX.
+001140             15  FAC-RT-HOUR PIC 99.
+001150             15  FAC-RT-MIN PIC 99.
+001160*
+001170******************************************************************
+001180* DESCRIPTION OF REPORT HEADING AND DETAIL LINES ***
+001190******************************************************************
+001200 01  FACLOAD-HEADING1.
+001210     03  FILLER PIC X(10) VALUE SPACES.
+001220     03  FILLER PIC X(23) VALUE 'FACULTY TEACHING LOAD'.
+001230 01  FACLOAD-HEADING2.
+001240     03  FILLER PIC X(10) VALUE SPACES.
+001250     03  FILLER PIC X(25) VALUE 'INSTRUCTOR'.
+001260     03  FILLER PIC X(9) VALUE 'SECTIONS'.
+001270     03  FILLER PIC X(5) VALUE SPACES.
+001280     03  FILLER PIC X(8) VALUE 'ENROLLED'.
+001290 01  FACLOAD-NAME-LINE.
+001300     03  FILLER PIC X(10) VALUE SPACES.
+001310     03  FL-NAME PIC X(25).
+001320     03  FILLER PIC X(4) VALUE SPACES.
+001330     03  FL-SECTIONS PIC ZZ9.
+001340     03  FILLER PIC X(6) VALUE SPACES.
+001350     03  FL-ENROLLED PIC ZZZZ9.
+001355     03  FILLER PIC X(2) VALUE SPACES.
+001356     03  FL-NOTE PIC X(17).
+001360 01  FACLOAD-ASSIGN-LINE.
+001370     03  FILLER PIC X(20) VALUE SPACES.
+001380     03  FA-ABB PIC XXX.
+001390     03  FILLER PIC X VALUE SPACES.
+001400     03  FA-NUMB PIC XXXX.
+001410     03  FILLER PIC X VALUE SPACES.
+001420     03  FA-SEC PIC XXX.
+001430     03  FILLER PIC X(3) VALUE SPACES.
+001440     03  FA-BUILDING PIC XX.
+001450     03  FILLER PIC X VALUE SPACES.
+001460     03  FA-ROOM PIC XXX.
+001470     03  FILLER PIC X(3) VALUE SPACES.
+001480     03  FA-HOUR PIC Z9.
+001490     03  FILLER PIC X VALUE ':'.
+001500     03  FA-MIN PIC 99.
+001510*
+001520 PROCEDURE DIVISION.
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INITIALIZE.
+001550     PERFORM 2000-LOAD-INSTRUCTORS THRU 2000-EXIT
+001560             UNTIL INSTR-EOF.
+001570     PERFORM 3000-PROCESS-COURSES THRU 3000-EXIT
+001580             UNTIL END-OF-DATA.
+001590     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT
+001600             VARYING FAC-IDX FROM 1 BY 1
+001610             UNTIL FAC-IDX > FT-FACULTY-COUNT.
+001620     PERFORM 9000-TERMINATE.
+001630     STOP RUN.
+001640*
+001650******************************************************************
+001660* OPENS FILES, PRINTS THE HEADING, PRIMES BOTH INPUT READS ***
+001670******************************************************************
+001680 1000-INITIALIZE.
+001690     OPEN INPUT COURSE-FILE
+001700         INPUT INSTR-FILE
+001710         OUTPUT REPORT-FILE.
+001720     WRITE REPORT-REC FROM FACLOAD-HEADING1
+001730             AFTER ADVANCING PAGE.
+001740     WRITE REPORT-REC FROM FACLOAD-HEADING2
+001750             AFTER ADVANCING 1 LINE.
+001760     MOVE SPACES TO REPORT-REC.
+001770     WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+001780     READ COURSE-FILE INTO COURSE-DATA
+001790             AT END SET END-OF-DATA TO TRUE
+001800     END-READ.
+001810     READ INSTR-FILE INTO INSTR-DATA
+001820             AT END SET INSTR-EOF TO TRUE
+001830     END-READ.
+001840*
+001850******************************************************************
+001860* LOADS THE INSTRUCTOR CROSS-REFERENCE FILE INTO A TABLE ***
+001870******************************************************************
+001880 2000-LOAD-INSTRUCTORS.
+001890     IF IT-TABLE-COUNT < IT-MAX-ENTRIES
+001900     THEN
+001910         ADD 1 TO IT-TABLE-COUNT
+001920         MOVE II-ABB TO IT-ABB(IT-TABLE-COUNT)
+001930         MOVE II-NUMB TO IT-NUMB(IT-TABLE-COUNT)
+001940         MOVE II-SEC TO IT-SEC(IT-TABLE-COUNT)
+001950         MOVE II-NAME TO IT-NAME(IT-TABLE-COUNT)
+001955     ELSE
+001956         DISPLAY 'INSTRUCTOR TABLE FULL - '
+001957             II-NAME ' NOT LOADED'
+001960     END-IF.
+001970     READ INSTR-FILE INTO INSTR-DATA
+001980             AT END SET INSTR-EOF TO TRUE
+001990     END-READ.
+002000 2000-EXIT.
+002010     EXIT.
+002020*
+002030******************************************************************
+002040* MATCHES EACH COURSE RECORD TO ITS INSTRUCTOR AND ACCUMULATES **
+002050* THAT INSTRUCTOR'S TEACHING LOAD ***
+002060******************************************************************
+002070 3000-PROCESS-COURSES.
+002075     PERFORM 3050-VALIDATE-COURSE.
+002080     SET INSTR-IDX TO 1.
+002085     PERFORM UNTIL INSTR-IDX > IT-TABLE-COUNT
+002086         OR (IT-ABB(INSTR-IDX) = C-ABB
+002087             AND IT-NUMB(INSTR-IDX) = C-NUMB
+002088             AND IT-SEC(INSTR-IDX) = C-SEC)
+002089             PERFORM 3060-NEXT-INSTRUCTOR
+002090     END-PERFORM.
+002095     IF VALID-REC AND INSTR-IDX NOT > IT-TABLE-COUNT
+002096     THEN
+002140         PERFORM 3100-ACCUMULATE-LOAD THRU 3100-EXIT
+002145     END-IF.
+002160     READ COURSE-FILE INTO COURSE-DATA
+002170             AT END SET END-OF-DATA TO TRUE
+002180     END-READ.
+002190 3000-EXIT.
+002200     EXIT.
+002201*
+002202******************************************************************
+002203* REJECTS A COURSE RECORD WITH A BAD CLASSLIMIT OR A SEATS- ***
+002204* REMAINING FIGURE THAT EXCEEDS IT, SO BOGUS ENROLLMENT NEVER **
+002205* REACHES AN INSTRUCTOR'S TOTALS ***
+002206******************************************************************
+002207 3050-VALIDATE-COURSE.
+002208     SET VALID-REC TO TRUE.
+002209     IF C-CLASSLIMIT = 0
+002210     THEN
+002211         SET INVALID-REC TO TRUE
+002212     END-IF.
+002213     IF C-SEATS-REMAINING > C-CLASSLIMIT
+002214     THEN
+002215         SET INVALID-REC TO TRUE
+002216     END-IF.
+002217     IF INVALID-REC
+002218     THEN
+002219         DISPLAY 'BAD ENROLLMENT DATA - ' C-ABB C-NUMB C-SEC
+002220             ' NOT ACCUMULATED INTO ANY FACULTY LOAD'
+002221     END-IF.
+002222*
+002223******************************************************************
+002224* ADVANCES THE INSTRUCTOR-TABLE SEARCH INDEX BY ONE ENTRY ***
+002225******************************************************************
+002226 3060-NEXT-INSTRUCTOR.
+002227     ADD 1 TO INSTR-IDX.
+002228*
+002230******************************************************************
+002240* FINDS (OR ADDS) THE FACULTY-TABLE ENTRY FOR THIS INSTRUCTOR **
+002250* AND ADDS THE CURRENT SECTION TO THAT INSTRUCTOR'S LOAD ***
+002260******************************************************************
+002260 3100-ACCUMULATE-LOAD.
+002270     SET FAC-IDX TO 1.
+002280     PERFORM UNTIL FAC-IDX > FT-FACULTY-COUNT
+002281         OR FAC-NAME(FAC-IDX) = IT-NAME(INSTR-IDX)
+002282             PERFORM 3170-NEXT-FACULTY
+002283     END-PERFORM.
+002284     IF FAC-IDX > FT-FACULTY-COUNT
+002285     THEN
+002286         PERFORM 3200-ADD-FACULTY-ENTRY
+002287     END-IF.
+002325     IF FAC-IDX = 0
+002326         GO TO 3100-EXIT
+002327     END-IF.
+002330     COMPUTE WS-ENROLLED = C-CLASSLIMIT - C-SEATS-REMAINING.
+002340     ADD 1 TO FAC-SECTION-COUNT(FAC-IDX).
+002350     ADD WS-ENROLLED TO FAC-TOTAL-ENROLLED(FAC-IDX).
+002360     IF FAC-SECTION-COUNT(FAC-IDX) NOT > FT-MAX-ASSIGNMENTS
+002370     THEN
+002380         MOVE FAC-SECTION-COUNT(FAC-IDX) TO WS-RT-COUNT
+002390         MOVE C-ABB TO FAC-RT-ABB(FAC-IDX, WS-RT-COUNT)
+002400         MOVE C-NUMB TO FAC-RT-NUMB(FAC-IDX, WS-RT-COUNT)
+002410         MOVE C-SEC TO FAC-RT-SEC(FAC-IDX, WS-RT-COUNT)
+002420         MOVE C-BUILDING TO FAC-RT-BUILDING(FAC-IDX, WS-RT-COUNT)
+002430         MOVE C-ROOM TO FAC-RT-ROOM(FAC-IDX, WS-RT-COUNT)
+002440         MOVE C-STARTING-HOUR TO FAC-RT-HOUR(FAC-IDX, WS-RT-COUNT)
+002450         MOVE C-STARTING-MIN TO FAC-RT-MIN(FAC-IDX, WS-RT-COUNT)
+002460     END-IF.
+002465 3100-EXIT.
+002466     EXIT.
+002467*
+002468******************************************************************
+002469* ADVANCES THE FACULTY-TABLE SEARCH INDEX BY ONE ENTRY ***
+002470******************************************************************
+002471 3170-NEXT-FACULTY.
+002472     ADD 1 TO FAC-IDX.
+002473*
+002480******************************************************************
+002490* ADDS A NEW FACULTY-TABLE ENTRY WHEN THE SEARCH ABOVE FOUND **
+002500* NO EXISTING ENTRY FOR THIS INSTRUCTOR ***
+002510******************************************************************
+002520 3200-ADD-FACULTY-ENTRY.
+002530     IF FT-FACULTY-COUNT < FT-MAX-FACULTY
+002540     THEN
+002550         ADD 1 TO FT-FACULTY-COUNT
+002560         SET FAC-IDX TO FT-FACULTY-COUNT
+002570         MOVE IT-NAME(INSTR-IDX) TO FAC-NAME(FAC-IDX)
+002580         MOVE 0 TO FAC-SECTION-COUNT(FAC-IDX)
+002590         MOVE 0 TO FAC-TOTAL-ENROLLED(FAC-IDX)
+002595     ELSE
+002596         DISPLAY 'FACULTY TABLE FULL - INSTRUCTOR '
+002597             IT-NAME(INSTR-IDX) ' NOT ACCUMULATED'
+002598         SET FAC-IDX TO 0
+002600     END-IF.
+002610*
+002620******************************************************************
+002630* PRINTS ONE INSTRUCTOR'S NAME/TOTALS LINE PLUS AN ASSIGNMENT **
+002640* LINE FOR EACH SECTION THAT INSTRUCTOR IS TEACHING ***
+002650******************************************************************
+002660 4000-PRINT-REPORT.
+002670     MOVE FAC-NAME(FAC-IDX) TO FL-NAME.
+002680     MOVE FAC-SECTION-COUNT(FAC-IDX) TO FL-SECTIONS.
+002690     MOVE FAC-TOTAL-ENROLLED(FAC-IDX) TO FL-ENROLLED.
+002692     IF FAC-SECTION-COUNT(FAC-IDX) > FT-MAX-ASSIGNMENTS
+002693     THEN
+002694         MOVE '(LIST TRUNCATED)' TO FL-NOTE
+002695     ELSE
+002696         MOVE SPACES TO FL-NOTE
+002697     END-IF.
+002700     WRITE REPORT-REC FROM FACLOAD-NAME-LINE
+002710             AFTER ADVANCING 2 LINES.
+002720     PERFORM 4100-PRINT-ASSIGNMENT THRU 4100-EXIT
+002730             VARYING RT-IDX FROM 1 BY 1
+002740             UNTIL RT-IDX > FAC-SECTION-COUNT(FAC-IDX)
+002750             OR RT-IDX > FT-MAX-ASSIGNMENTS.
+002760 4000-EXIT.
+002770     EXIT.
+002780*
+002790******************************************************************
+002800* PRINTS ONE ROOM/TIME ASSIGNMENT LINE FOR THE CURRENT ***
+002810* INSTRUCTOR ***
+002820******************************************************************
+002830 4100-PRINT-ASSIGNMENT.
+002840     MOVE FAC-RT-ABB(FAC-IDX, RT-IDX) TO FA-ABB.
+002850     MOVE FAC-RT-NUMB(FAC-IDX, RT-IDX) TO FA-NUMB.
+002860     MOVE FAC-RT-SEC(FAC-IDX, RT-IDX) TO FA-SEC.
+002870     MOVE FAC-RT-BUILDING(FAC-IDX, RT-IDX) TO FA-BUILDING.
+002880     MOVE FAC-RT-ROOM(FAC-IDX, RT-IDX) TO FA-ROOM.
+002890     MOVE FAC-RT-HOUR(FAC-IDX, RT-IDX) TO FA-HOUR.
+002900     MOVE FAC-RT-MIN(FAC-IDX, RT-IDX) TO FA-MIN.
+002910     WRITE REPORT-REC FROM FACLOAD-ASSIGN-LINE
+002920             AFTER ADVANCING 1 LINE.
+002930 4100-EXIT.
+002940     EXIT.
+002950*
+002960******************************************************************
+002970* CLOSES FILES ***
+002980******************************************************************
+002990 9000-TERMINATE.
+003000     CLOSE COURSE-FILE, INSTR-FILE, REPORT-FILE.
